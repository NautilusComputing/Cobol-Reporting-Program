@@ -11,9 +11,33 @@
       *
        FILE-CONTROL.
       *
-           SELECT CUSTMAST ASSIGN TO "CUSTMAST.DAT".
-           SELECT SALESRPT ASSIGN TO "SALESRPT.PRN".
-           SELECT BRCHMAST ASSIGN TO "BRCHMAST.DAT".
+           SELECT CUSTMAST ASSIGN TO "CUSTMAST.DAT"
+               FILE STATUS IS CUSTMAST-STATUS.
+           SELECT SALESRPT ASSIGN TO "SALESRPT.PRN"
+               FILE STATUS IS SALESRPT-STATUS.
+           SELECT BRCHMAST ASSIGN TO "BRCHMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS BM-BRANCH-NUMBER
+               FILE STATUS IS BRCHMAST-STATUS.
+           SELECT SALESREP ASSIGN TO "SALESREP.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS SR-SALESREP-NUMBER
+               FILE STATUS IS SALESREP-STATUS.
+           SELECT BUDGMAST ASSIGN TO "BUDGMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS BG-CUSTOMER-NUMBER
+               FILE STATUS IS BUDGMAST-STATUS.
+           SELECT ERRORLOG ASSIGN TO "RPT8000.LOG"
+               FILE STATUS IS ERRORLOG-STATUS.
+           SELECT SALESEXT ASSIGN TO "SALESRPT.DEL"
+               FILE STATUS IS SALESEXT-STATUS.
+           SELECT CHKPOINT ASSIGN TO "RPT8000.CKP"
+               FILE STATUS IS CHKPOINT-STATUS.
+           SELECT CNTLCARD ASSIGN TO "RPT8000.CTL"
+               FILE STATUS IS CNTLCARD-STATUS.
       *
        DATA DIVISION.
       *
@@ -35,37 +59,134 @@
        01  BRANCH-MASTER-RECORD.
            05  BM-BRANCH-NUMBER    PIC 9(2).
            05  BM-BRANCH-NAME      PIC X(18).
+      *
+       FD  SALESREP.
+      *
+       01  SALESREP-MASTER-RECORD.
+           05  SR-SALESREP-NUMBER  PIC 9(2).
+           05  SR-SALESREP-NAME    PIC X(18).
+      *
+       FD  BUDGMAST.
+      *
+       01  BUDGET-MASTER-RECORD.
+           05  BG-CUSTOMER-NUMBER  PIC 9(5).
+           05  BG-BUDGET-AMOUNT    PIC S9(5)V99.
       *
        FD  SALESRPT.
       *
        01  PRINT-AREA      PIC X(132).
+      *
+       FD  ERRORLOG.
+      *
+       01  ERROR-LOG-RECORD.
+           05  ELR-PARAGRAPH-NAME  PIC X(45).
+           05  FILLER              PIC X(2)    VALUE SPACE.
+           05  FILLER              PIC X(14)   VALUE "FILE STATUS = ".
+           05  ELR-FILE-STATUS     PIC XX.
+           05  FILLER              PIC X(2)    VALUE SPACE.
+           05  FILLER              PIC X(15)   VALUE "RECORD COUNT = ".
+           05  ELR-RECORD-COUNT    PIC ZZZZZZ9.
+           05  FILLER              PIC X(10)   VALUE SPACE.
+      *
+       FD  SALESEXT.
+      *
+       01  EXTRACT-RECORD          PIC X(132).
+      *
+       FD  CHKPOINT.
+      *
+       01  CHECKPOINT-RECORD.
+           05  CK-RECORD-COUNT             PIC 9(7).
+           05  CK-OLD-BRANCH-NUMBER        PIC 99.
+           05  CK-OLD-BRANCH-NAME          PIC X(18).
+           05  CK-OLD-SALESREP-NUMBER      PIC 99.
+           05  CK-FIRST-RECORD-SWITCH      PIC X.
+           05  CK-REP-TOTAL-THIS-YTD       PIC S9(6)V99.
+           05  CK-REP-TOTAL-LAST-YTD       PIC S9(6)V99.
+           05  CK-BRANCH-TOTAL-THIS-YTD    PIC S9(6)V99.
+           05  CK-BRANCH-TOTAL-LAST-YTD    PIC S9(6)V99.
+           05  CK-GRAND-TOTAL-THIS-YTD     PIC S9(7)V99.
+           05  CK-GRAND-TOTAL-LAST-YTD     PIC S9(7)V99.
+           05  CK-BRANCH-BUDGET-TOTAL      PIC S9(6)V99.
+           05  CK-PAGE-COUNT               PIC S9(3).
+           05  CK-LINE-COUNT               PIC S9(3).
+      *
+       FD  CNTLCARD.
+      *
+       01  CONTROL-CARD-RECORD.
+           05  CC-SUMMARY-ONLY-FLAG    PIC X.
+           05  CC-BRANCH-FILTER        PIC 9(2).
+           05  CC-SALESREP-FILTER      PIC 9(2).
+           05  FILLER                  PIC X(75).
       *
        WORKING-STORAGE SECTION.
+      *
+       01  FILE-STATUS-FIELDS.
+           05  CUSTMAST-STATUS     PIC XX      VALUE "00".
+           05  BRCHMAST-STATUS     PIC XX      VALUE "00".
+           05  SALESREP-STATUS     PIC XX      VALUE "00".
+           05  SALESRPT-STATUS     PIC XX      VALUE "00".
+           05  ERRORLOG-STATUS     PIC XX      VALUE "00".
+           05  SALESEXT-STATUS     PIC XX      VALUE "00".
+           05  CHKPOINT-STATUS     PIC XX      VALUE "00".
+           05  CNTLCARD-STATUS     PIC XX      VALUE "00".
+           05  BUDGMAST-STATUS     PIC XX      VALUE "00".
+      *
+       01  RECORD-COUNTS.
+           05  CUSTOMER-RECORD-COUNT   PIC 9(7)    VALUE ZERO.
+      *
+       01  CHECKPOINT-FIELDS.
+           05  CHECKPOINT-INTERVAL     PIC 9(5)    VALUE 01000.
+           05  CHECKPOINT-QUOTIENT     PIC 9(7).
+           05  CHECKPOINT-REMAINDER    PIC 9(7).
+           05  RESTART-RECORD-COUNT    PIC 9(7)    VALUE ZERO.
+      *
+       01  ERROR-LOG-FIELDS.
+           05  ERR-PARAGRAPH-NAME  PIC X(45).
+           05  ERR-FILE-STATUS     PIC XX.
       *
        01  SWITCHES.
            05  CUSTMAST-EOF-SWITCH     PIC X   VALUE "N".
              88  CUSTMAST-EOF  value "Y".
            05  FIRST-RECORD-SWITCH     PIC X   VALUE "Y".
              88 FIRST-RECORD  value "Y".
-           05  BRANCH-TABLE-EOF-SWITCH PIC X   VALUE "N".
-             88 BRANCH-EOF    value "Y".
            05  BRANCH-FOUND-SWITCH     PIC X   VALUE "N".
              88 BRANCH-FOUND  value "Y".
+           05  SALESREP-FOUND-SWITCH   PIC X   VALUE "N".
+             88 SALESREP-FOUND  value "Y".
+           05  CHKPOINT-EOF-SWITCH     PIC X   VALUE "N".
+             88 CHKPOINT-EOF  value "Y".
+           05  RESTART-RUN-SWITCH      PIC X   VALUE "N".
+             88 RESTART-RUN  value "Y".
+           05  SUMMARY-ONLY-SWITCH     PIC X   VALUE "N".
+             88 SUMMARY-ONLY-RUN  value "Y".
+           05  RECORD-SELECTED-SWITCH  PIC X   VALUE "N".
+             88 RECORD-SELECTED  value "Y".
+           05  BUDGET-FOUND-SWITCH     PIC X   VALUE "N".
+             88 BUDGET-FOUND  value "Y".
       *
        01  CONTROL-FIELDS.
            05  OLD-BRANCH-NUMBER       PIC 99.
            05  OLD-BRANCH-NAME         PIC X(18).
+           05  OLD-SALESREP-NUMBER     PIC 99.
       *
-       01  BRANCH-TABLE.
-           05  BRANCH-GROUP    OCCURS 7 TIMES.
-               10  BRANCH-NUMBER   PIC 9(2).
-               10  BRANCH-NAME     PIC X(18).
-      *
-       01  SUBSCRIPTS              BINARY.
-           05  BRANCH-TABLE-SUB    PIC S99.
+       01  RUN-SELECTION-FIELDS.
+           05  BRANCH-FILTER           PIC 9(2)    VALUE ZERO.
+           05  SALESREP-FILTER         PIC 9(2)    VALUE ZERO.
       *
        01  CALCULATED-FIELDS.
            05  CHANGE-AMOUNT           PIC S9(7)V99.
+           05  CHANGE-PERCENT          PIC S999V9.
+           05  BUDGET-AMOUNT-USED      PIC S9(5)V99.
+           05  BUDGET-VARIANCE         PIC S9(7)V99.
+           05  BUDGET-PERCENT          PIC S999V9.
+      *
+       01  EXTRACT-FIELDS.
+           05  EX-SALES-THIS-YTD       PIC -9(7).99.
+           05  EX-SALES-LAST-YTD       PIC -9(7).99.
+           05  EX-CHANGE-AMOUNT        PIC -9(7).99.
+           05  EX-CHANGE-PERCENT       PIC -999.9.
+           05  EX-BUDGET-VARIANCE      PIC -9(7).99.
+           05  EX-BUDGET-PERCENT       PIC -999.9.
       *
        01  PRINT-FIELDS.
            05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.
@@ -74,10 +195,13 @@
            05  SPACE-CONTROL   PIC S9.
       *
        01  TOTAL-FIELDS.
+           05  REP-TOTAL-THIS-YTD      PIC S9(6)V99    VALUE ZERO.
+           05  REP-TOTAL-LAST-YTD      PIC S9(6)V99    VALUE ZERO.
            05  BRANCH-TOTAL-THIS-YTD   PIC S9(6)V99    VALUE ZERO.
            05  BRANCH-TOTAL-LAST-YTD   PIC S9(6)V99    VALUE ZERO.
            05  GRAND-TOTAL-THIS-YTD    PIC S9(7)V99    VALUE ZERO.
            05  GRAND-TOTAL-LAST-YTD    PIC S9(7)V99    VALUE ZERO.
+           05  BRANCH-BUDGET-TOTAL     PIC S9(6)V99    VALUE ZERO.
       *
        01  CURRENT-DATE-AND-TIME.
            05  CD-YEAR         PIC 9999.
@@ -116,7 +240,8 @@
            05  FILLER      PIC X(20)   VALUE "            SALES   ".
            05  FILLER      PIC X(20)   VALUE "      SALES         ".
            05  FILLER      PIC X(20)   VALUE "CHANGE     CHANGE   ".
-           05  FILLER      PIC X(44)   VALUE SPACE.
+           05  FILLER      PIC X(20)   VALUE "   BUDGET    BUDGET ".
+           05  FILLER      PIC X(24)   VALUE SPACE.
       *
        01  HEADING-LINE-4.
            05  FILLER      PIC X(5)    VALUE "NUM  ".
@@ -125,7 +250,8 @@
            05  FILLER      PIC X(20)   VALUE "           THIS YTD ".
            05  FILLER      PIC X(20)   VALUE "     LAST YTD       ".
            05  FILLER      PIC X(20)   VALUE "AMOUNT    PERCENT   ".
-           05  FILLER      PIC X(44)   VALUE SPACE.
+           05  FILLER      PIC X(20)   VALUE " VARIANCE   PERCENT ".
+           05  FILLER      PIC X(24)   VALUE SPACE.
       *
        01  CUSTOMER-LINE.
            05  FILLER               PIC X(1)       VALUE SPACE.
@@ -144,7 +270,52 @@
            05  CL-CHANGE-AMOUNT     PIC ZZ,ZZ9.99-.
            05  FILLER               PIC X(3)       VALUE SPACE.
            05  CL-CHANGE-PERCENT    PIC ZZ9.9-.
-           05  FILLER               PIC X(47)      VALUE SPACE.
+           05  FILLER               PIC X(3)       VALUE SPACE.
+           05  CL-BUDGET-VARIANCE   PIC ZZ,ZZ9.99-.
+           05  FILLER               PIC X(3)       VALUE SPACE.
+           05  CL-BUDGET-PERCENT    PIC ZZ9.9-.
+           05  FILLER               PIC X(25)      VALUE SPACE.
+      *
+       01  SALESREP-TOTAL-LINE.
+           05  FILLER               PIC X(20)      VALUE SPACE.
+           05  SRL-SALESREP-NUMBER  PIC X(2).
+           05  FILLER               PIC X(1)       VALUE SPACE.
+           05  SRL-SALESREP-NAME    PIC X(18).
+           05  FILLER               PIC X(13)      VALUE "REP TOTAL".
+           05  SRL-SALES-THIS-YTD   PIC ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(3)       VALUE SPACE.
+           05  SRL-SALES-LAST-YTD   PIC ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(3)       VALUE SPACE.
+           05  SRL-CHANGE-AMOUNT    PIC ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(3)       VALUE SPACE.
+           05  SRL-CHANGE-PERCENT   PIC ZZ9.9-.
+           05  FILLER               PIC X(47)      VALUE " +".
+      *
+       01  SEQUENCE-ERROR-LINE.
+           05  FILLER               PIC X(1)       VALUE SPACE.
+           05  FILLER               PIC X(30)      VALUE
+               "*** OUT OF SEQUENCE - BRANCH ".
+           05  SEL-BRANCH-NUMBER    PIC 9(2).
+           05  FILLER               PIC X(16)      VALUE
+               " FOLLOWS BRANCH ".
+           05  SEL-OLD-BRANCH-NUMBER PIC 9(2).
+           05  FILLER               PIC X(11)      VALUE " CUSTOMER #".
+           05  SEL-CUSTOMER-NUMBER  PIC 9(5).
+           05  FILLER               PIC X(4)       VALUE " ***".
+           05  FILLER               PIC X(60)      VALUE SPACE.
+      *
+       01  REP-SEQUENCE-ERROR-LINE.
+           05  FILLER               PIC X(1)       VALUE SPACE.
+           05  FILLER               PIC X(30)      VALUE
+               "*** OUT OF SEQUENCE - REP ".
+           05  RSL-SALESREP-NUMBER  PIC 9(2).
+           05  FILLER               PIC X(16)      VALUE
+               " FOLLOWS REP ".
+           05  RSL-OLD-SALESREP-NUMBER PIC 9(2).
+           05  FILLER               PIC X(11)      VALUE " CUSTOMER #".
+           05  RSL-CUSTOMER-NUMBER  PIC 9(5).
+           05  FILLER               PIC X(4)       VALUE " ***".
+           05  FILLER               PIC X(60)      VALUE SPACE.
       *
        01  BRANCH-TOTAL-LINE.
            05  FILLER               PIC X(40)      VALUE SPACE.
@@ -156,7 +327,11 @@
            05  BTL-CHANGE-AMOUNT    PIC ZZZ,ZZ9.99-.
            05  FILLER               PIC X(3)       VALUE SPACE.
            05  BTL-CHANGE-PERCENT   PIC ZZ9.9-.
-           05  FILLER               PIC X(47)      VALUE " *".
+           05  FILLER               PIC X(3)       VALUE SPACE.
+           05  BTL-BUDGET-VARIANCE  PIC ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(3)       VALUE SPACE.
+           05  BTL-BUDGET-PERCENT   PIC ZZ9.9-.
+           05  FILLER               PIC X(24)      VALUE " *".
       *
        01  GRAND-TOTAL-LINE.
            05  FILLER               PIC X(40)      VALUE SPACE.
@@ -174,22 +349,277 @@
       *
        000-PREPARE-SALES-REPORT.
       *
-           INITIALIZE BRANCH-TABLE.
+           PERFORM 105-DETERMINE-RESTART-MODE.
+           IF RESTART-RUN
+               OPEN EXTEND ERRORLOG
+           ELSE
+               OPEN OUTPUT ERRORLOG
+           END-IF.
+           IF ERRORLOG-STATUS NOT = "00"
+               DISPLAY "000-PREPARE-SALES-REPORT OPEN ERRORLOG "
+                   "FILE STATUS = " ERRORLOG-STATUS
+           END-IF.
+           PERFORM 110-CHECK-FOR-RESTART.
+           PERFORM 130-READ-CONTROL-CARD.
            OPEN INPUT  CUSTMAST
                 INPUT  BRCHMAST
-                OUTPUT SALESRPT.
+                INPUT  SALESREP
+                INPUT  BUDGMAST.
+           IF CUSTMAST-STATUS NOT = "00"
+               MOVE "000-PREPARE-SALES-REPORT OPEN CUSTMAST"
+                   TO ERR-PARAGRAPH-NAME
+               MOVE CUSTMAST-STATUS TO ERR-FILE-STATUS
+               PERFORM 9700-WRITE-ERROR-LOG-RECORD
+           END-IF.
+           IF BRCHMAST-STATUS NOT = "00"
+               MOVE "000-PREPARE-SALES-REPORT OPEN BRCHMAST"
+                   TO ERR-PARAGRAPH-NAME
+               MOVE BRCHMAST-STATUS TO ERR-FILE-STATUS
+               PERFORM 9700-WRITE-ERROR-LOG-RECORD
+           END-IF.
+           IF SALESREP-STATUS NOT = "00"
+               MOVE "000-PREPARE-SALES-REPORT OPEN SALESREP"
+                   TO ERR-PARAGRAPH-NAME
+               MOVE SALESREP-STATUS TO ERR-FILE-STATUS
+               PERFORM 9700-WRITE-ERROR-LOG-RECORD
+           END-IF.
+           IF BUDGMAST-STATUS NOT = "00"
+               MOVE "000-PREPARE-SALES-REPORT OPEN BUDGMAST"
+                   TO ERR-PARAGRAPH-NAME
+               MOVE BUDGMAST-STATUS TO ERR-FILE-STATUS
+               PERFORM 9700-WRITE-ERROR-LOG-RECORD
+           END-IF.
+           IF RESTART-RUN
+               OPEN EXTEND SALESRPT
+               OPEN EXTEND SALESEXT
+           ELSE
+               OPEN OUTPUT SALESRPT
+               OPEN OUTPUT SALESEXT
+           END-IF.
+           IF SALESRPT-STATUS NOT = "00"
+               MOVE "000-PREPARE-SALES-REPORT OPEN SALESRPT"
+                   TO ERR-PARAGRAPH-NAME
+               MOVE SALESRPT-STATUS TO ERR-FILE-STATUS
+               PERFORM 9700-WRITE-ERROR-LOG-RECORD
+           END-IF.
+           IF SALESEXT-STATUS NOT = "00"
+               MOVE "000-PREPARE-SALES-REPORT OPEN SALESEXT"
+                   TO ERR-PARAGRAPH-NAME
+               MOVE SALESEXT-STATUS TO ERR-FILE-STATUS
+               PERFORM 9700-WRITE-ERROR-LOG-RECORD
+           END-IF.
            PERFORM 100-FORMAT-REPORT-HEADING.
-           PERFORM 200-LOAD-BRANCH-TABLE
-               VARYING BRANCH-TABLE-SUB FROM 1 BY 1
-               UNTIL BRANCH-TABLE-EOF-SWITCH = "Y"
-                  OR BRANCH-TABLE-SUB > 7.
+           IF RESTART-RUN
+               PERFORM 150-RESTORE-FROM-CHECKPOINT
+           END-IF.
            PERFORM 300-PREPARE-SALES-LINES
                UNTIL CUSTMAST-EOF.
            PERFORM 500-PRINT-GRAND-TOTALS.
            CLOSE CUSTMAST
                  BRCHMAST
-                 SALESRPT.
+                 SALESREP
+                 BUDGMAST
+                 SALESRPT
+                 SALESEXT.
+           IF CUSTMAST-STATUS NOT = "00"
+               MOVE "000-PREPARE-SALES-REPORT CLOSE CUSTMAST"
+                   TO ERR-PARAGRAPH-NAME
+               MOVE CUSTMAST-STATUS TO ERR-FILE-STATUS
+               PERFORM 9700-WRITE-ERROR-LOG-RECORD
+           END-IF.
+           IF BRCHMAST-STATUS NOT = "00"
+               MOVE "000-PREPARE-SALES-REPORT CLOSE BRCHMAST"
+                   TO ERR-PARAGRAPH-NAME
+               MOVE BRCHMAST-STATUS TO ERR-FILE-STATUS
+               PERFORM 9700-WRITE-ERROR-LOG-RECORD
+           END-IF.
+           IF SALESREP-STATUS NOT = "00"
+               MOVE "000-PREPARE-SALES-REPORT CLOSE SALESREP"
+                   TO ERR-PARAGRAPH-NAME
+               MOVE SALESREP-STATUS TO ERR-FILE-STATUS
+               PERFORM 9700-WRITE-ERROR-LOG-RECORD
+           END-IF.
+           IF BUDGMAST-STATUS NOT = "00"
+               MOVE "000-PREPARE-SALES-REPORT CLOSE BUDGMAST"
+                   TO ERR-PARAGRAPH-NAME
+               MOVE BUDGMAST-STATUS TO ERR-FILE-STATUS
+               PERFORM 9700-WRITE-ERROR-LOG-RECORD
+           END-IF.
+           IF SALESRPT-STATUS NOT = "00"
+               MOVE "000-PREPARE-SALES-REPORT CLOSE SALESRPT"
+                   TO ERR-PARAGRAPH-NAME
+               MOVE SALESRPT-STATUS TO ERR-FILE-STATUS
+               PERFORM 9700-WRITE-ERROR-LOG-RECORD
+           END-IF.
+           IF SALESEXT-STATUS NOT = "00"
+               MOVE "000-PREPARE-SALES-REPORT CLOSE SALESEXT"
+                   TO ERR-PARAGRAPH-NAME
+               MOVE SALESEXT-STATUS TO ERR-FILE-STATUS
+               PERFORM 9700-WRITE-ERROR-LOG-RECORD
+           END-IF.
+           PERFORM 160-CLEAR-CHECKPOINT-FILE.
+           CLOSE ERRORLOG.
+           IF ERRORLOG-STATUS NOT = "00"
+               DISPLAY "000-PREPARE-SALES-REPORT CLOSE ERRORLOG "
+                   "FILE STATUS = " ERRORLOG-STATUS
+           END-IF.
            STOP RUN.
+      *
+       105-DETERMINE-RESTART-MODE.
+      *
+           OPEN INPUT CHKPOINT.
+           IF CHKPOINT-STATUS = "00"
+               READ CHKPOINT
+                   AT END
+                       CONTINUE
+               END-READ
+               IF CHKPOINT-STATUS = "00" AND CK-RECORD-COUNT > ZERO
+                   SET RESTART-RUN TO TRUE
+               END-IF
+               CLOSE CHKPOINT
+           END-IF.
+      *
+       110-CHECK-FOR-RESTART.
+      *
+           OPEN INPUT CHKPOINT.
+           IF CHKPOINT-STATUS = "00"
+               PERFORM 120-READ-CHECKPOINT-RECORD
+                   UNTIL CHKPOINT-EOF
+               IF RESTART-RECORD-COUNT > ZERO
+                   SET RESTART-RUN TO TRUE
+               END-IF
+               CLOSE CHKPOINT
+               IF CHKPOINT-STATUS NOT = "00"
+                   MOVE "110-CHECK-FOR-RESTART CLOSE CHKPOINT"
+                       TO ERR-PARAGRAPH-NAME
+                   MOVE CHKPOINT-STATUS TO ERR-FILE-STATUS
+                   PERFORM 9700-WRITE-ERROR-LOG-RECORD
+               END-IF
+           ELSE
+               IF CHKPOINT-STATUS NOT = "35"
+                   MOVE "110-CHECK-FOR-RESTART OPEN CHKPOINT"
+                       TO ERR-PARAGRAPH-NAME
+                   MOVE CHKPOINT-STATUS TO ERR-FILE-STATUS
+                   PERFORM 9700-WRITE-ERROR-LOG-RECORD
+               END-IF
+           END-IF.
+           OPEN OUTPUT CHKPOINT.
+           IF CHKPOINT-STATUS NOT = "00"
+               MOVE "110-CHECK-FOR-RESTART OPEN CHKPOINT"
+                   TO ERR-PARAGRAPH-NAME
+               MOVE CHKPOINT-STATUS TO ERR-FILE-STATUS
+               PERFORM 9700-WRITE-ERROR-LOG-RECORD
+           END-IF.
+      *
+       120-READ-CHECKPOINT-RECORD.
+      *
+           READ CHKPOINT
+               AT END
+                   SET CHKPOINT-EOF TO TRUE.
+           IF CHKPOINT-STATUS = "00"
+               MOVE CK-RECORD-COUNT TO RESTART-RECORD-COUNT
+           ELSE
+               IF CHKPOINT-STATUS NOT = "10"
+                   MOVE "120-READ-CHECKPOINT-RECORD"
+                       TO ERR-PARAGRAPH-NAME
+                   MOVE CHKPOINT-STATUS TO ERR-FILE-STATUS
+                   PERFORM 9700-WRITE-ERROR-LOG-RECORD
+               END-IF
+           END-IF.
+      *
+       130-READ-CONTROL-CARD.
+      *
+           OPEN INPUT CNTLCARD.
+           IF CNTLCARD-STATUS = "00"
+               READ CNTLCARD
+                   AT END
+                       CONTINUE
+               END-READ
+               IF CNTLCARD-STATUS = "00"
+                   MOVE CC-SUMMARY-ONLY-FLAG TO SUMMARY-ONLY-SWITCH
+                   MOVE CC-BRANCH-FILTER TO BRANCH-FILTER
+                   MOVE CC-SALESREP-FILTER TO SALESREP-FILTER
+               ELSE
+                   IF CNTLCARD-STATUS NOT = "10"
+                       MOVE "130-READ-CONTROL-CARD READ CNTLCARD"
+                           TO ERR-PARAGRAPH-NAME
+                       MOVE CNTLCARD-STATUS TO ERR-FILE-STATUS
+                       PERFORM 9700-WRITE-ERROR-LOG-RECORD
+                   END-IF
+               END-IF
+               CLOSE CNTLCARD
+               IF CNTLCARD-STATUS NOT = "00"
+                   MOVE "130-READ-CONTROL-CARD CLOSE CNTLCARD"
+                       TO ERR-PARAGRAPH-NAME
+                   MOVE CNTLCARD-STATUS TO ERR-FILE-STATUS
+                   PERFORM 9700-WRITE-ERROR-LOG-RECORD
+               END-IF
+           ELSE
+               IF CNTLCARD-STATUS NOT = "35"
+                   MOVE "130-READ-CONTROL-CARD OPEN CNTLCARD"
+                       TO ERR-PARAGRAPH-NAME
+                   MOVE CNTLCARD-STATUS TO ERR-FILE-STATUS
+                   PERFORM 9700-WRITE-ERROR-LOG-RECORD
+               END-IF
+           END-IF.
+      *
+       150-RESTORE-FROM-CHECKPOINT.
+      *
+           MOVE CK-OLD-BRANCH-NUMBER        TO OLD-BRANCH-NUMBER.
+           MOVE CK-OLD-BRANCH-NAME          TO OLD-BRANCH-NAME.
+           MOVE CK-OLD-SALESREP-NUMBER      TO OLD-SALESREP-NUMBER.
+           MOVE CK-FIRST-RECORD-SWITCH      TO FIRST-RECORD-SWITCH.
+           MOVE CK-REP-TOTAL-THIS-YTD       TO REP-TOTAL-THIS-YTD.
+           MOVE CK-REP-TOTAL-LAST-YTD       TO REP-TOTAL-LAST-YTD.
+           MOVE CK-BRANCH-TOTAL-THIS-YTD    TO BRANCH-TOTAL-THIS-YTD.
+           MOVE CK-BRANCH-TOTAL-LAST-YTD    TO BRANCH-TOTAL-LAST-YTD.
+           MOVE CK-GRAND-TOTAL-THIS-YTD     TO GRAND-TOTAL-THIS-YTD.
+           MOVE CK-GRAND-TOTAL-LAST-YTD     TO GRAND-TOTAL-LAST-YTD.
+           MOVE CK-BRANCH-BUDGET-TOTAL      TO BRANCH-BUDGET-TOTAL.
+           MOVE CK-PAGE-COUNT               TO PAGE-COUNT.
+           MOVE CK-LINE-COUNT               TO LINE-COUNT.
+           PERFORM 155-SKIP-CUSTOMER-RECORD
+               RESTART-RECORD-COUNT TIMES.
+      *
+       155-SKIP-CUSTOMER-RECORD.
+      *
+           READ CUSTMAST
+               AT END
+                   SET CUSTMAST-EOF TO TRUE.
+           IF CUSTMAST-STATUS = "00"
+               ADD 1 TO CUSTOMER-RECORD-COUNT
+           ELSE
+               IF CUSTMAST-STATUS NOT = "10"
+                   MOVE "155-SKIP-CUSTOMER-RECORD"
+                       TO ERR-PARAGRAPH-NAME
+                   MOVE CUSTMAST-STATUS TO ERR-FILE-STATUS
+                   PERFORM 9700-WRITE-ERROR-LOG-RECORD
+               END-IF
+           END-IF.
+      *
+       160-CLEAR-CHECKPOINT-FILE.
+      *
+           CLOSE CHKPOINT.
+           IF CHKPOINT-STATUS NOT = "00"
+               MOVE "160-CLEAR-CHECKPOINT-FILE CLOSE CHKPOINT"
+                   TO ERR-PARAGRAPH-NAME
+               MOVE CHKPOINT-STATUS TO ERR-FILE-STATUS
+               PERFORM 9700-WRITE-ERROR-LOG-RECORD
+           END-IF.
+           OPEN OUTPUT CHKPOINT.
+           IF CHKPOINT-STATUS NOT = "00"
+               MOVE "160-CLEAR-CHECKPOINT-FILE OPEN CHKPOINT"
+                   TO ERR-PARAGRAPH-NAME
+               MOVE CHKPOINT-STATUS TO ERR-FILE-STATUS
+               PERFORM 9700-WRITE-ERROR-LOG-RECORD
+           END-IF.
+           CLOSE CHKPOINT.
+           IF CHKPOINT-STATUS NOT = "00"
+               MOVE "160-CLEAR-CHECKPOINT-FILE CLOSE CHKPOINT"
+                   TO ERR-PARAGRAPH-NAME
+               MOVE CHKPOINT-STATUS TO ERR-FILE-STATUS
+               PERFORM 9700-WRITE-ERROR-LOG-RECORD
+           END-IF.
       *
        100-FORMAT-REPORT-HEADING.
       *
@@ -200,107 +630,244 @@
            MOVE CD-HOURS   TO HL2-HOURS.
            MOVE CD-MINUTES TO HL2-MINUTES.
       *
-       200-LOAD-BRANCH-TABLE.
+       200-LOOKUP-BRANCH-RECORD.
       *
+           MOVE CM-BRANCH-NUMBER TO BM-BRANCH-NUMBER.
            READ BRCHMAST
-                AT END
-                    SET BRANCH-EOF TO TRUE.
-           IF NOT BRANCH-EOF
-                MOVE BM-BRANCH-NUMBER
-                    TO BRANCH-NUMBER (BRANCH-TABLE-SUB)
-                MOVE BM-BRANCH-NAME
-                    TO BRANCH-NAME (BRANCH-TABLE-SUB)
+               INVALID KEY
+                   MOVE "N" TO BRANCH-FOUND-SWITCH
+               NOT INVALID KEY
+                   MOVE "Y" TO BRANCH-FOUND-SWITCH
+           END-READ.
+           IF BRCHMAST-STATUS NOT = "00" AND BRCHMAST-STATUS NOT = "23"
+               MOVE "200-LOOKUP-BRANCH-RECORD" TO ERR-PARAGRAPH-NAME
+               MOVE BRCHMAST-STATUS TO ERR-FILE-STATUS
+               PERFORM 9700-WRITE-ERROR-LOG-RECORD
            END-IF.
       *
-       250-SEARCH-BRANCH-TABLE-RECORD.
+       205-LOOKUP-BUDGET-RECORD.
       *
-           IF BRANCH-NUMBER (BRANCH-TABLE-SUB) = CM-BRANCH-NUMBER
-               MOVE "Y" TO BRANCH-FOUND-SWITCH.
+           MOVE CM-CUSTOMER-NUMBER TO BG-CUSTOMER-NUMBER.
+           READ BUDGMAST
+               INVALID KEY
+                   MOVE "N" TO BUDGET-FOUND-SWITCH
+               NOT INVALID KEY
+                   MOVE "Y" TO BUDGET-FOUND-SWITCH
+           END-READ.
+           IF BUDGMAST-STATUS NOT = "00" AND BUDGMAST-STATUS NOT = "23"
+               MOVE "205-LOOKUP-BUDGET-RECORD" TO ERR-PARAGRAPH-NAME
+               MOVE BUDGMAST-STATUS TO ERR-FILE-STATUS
+               PERFORM 9700-WRITE-ERROR-LOG-RECORD
+           END-IF.
       *
-       300-PREPARE-SALES-LINES.
+       215-READ-NEXT-SELECTED-RECORD.
+      *
+           MOVE "N" TO RECORD-SELECTED-SWITCH.
+           PERFORM 217-READ-AND-CHECK-FILTER
+               UNTIL CUSTMAST-EOF OR RECORD-SELECTED.
+      *
+       217-READ-AND-CHECK-FILTER.
       *
            PERFORM 310-READ-CUSTOMER-RECORD.
+           IF NOT CUSTMAST-EOF
+               IF (BRANCH-FILTER = ZERO OR
+                       CM-BRANCH-NUMBER = BRANCH-FILTER) AND
+                  (SALESREP-FILTER = ZERO OR
+                       CM-SALESREP-NUMBER = SALESREP-FILTER)
+                   SET RECORD-SELECTED TO TRUE
+               END-IF
+           END-IF.
+      *
+       300-PREPARE-SALES-LINES.
+      *
+           PERFORM 215-READ-NEXT-SELECTED-RECORD.
            EVALUATE TRUE
              when CUSTMAST-EOF
-               PERFORM 360-PRINT-BRANCH-LINE
+               IF NOT FIRST-RECORD
+                   PERFORM 362-PRINT-SALESREP-LINE
+                   PERFORM 360-PRINT-BRANCH-LINE
+               END-IF
 
              WHEN FIRST-RECORD
                    PERFORM 320-PRINT-CUSTOMER-LINE
                    MOVE "N" TO FIRST-RECORD-SWITCH
                    MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER
                    MOVE BM-BRANCH-NAME TO OLD-BRANCH-NAME
+                   MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
+             when CM-BRANCH-NUMBER < OLD-BRANCH-NUMBER
+                       PERFORM 303-WRITE-SEQUENCE-ERROR-LINE
+             when CM-SALESREP-NUMBER < OLD-SALESREP-NUMBER
+                     AND CM-BRANCH-NUMBER = OLD-BRANCH-NUMBER
+                       PERFORM 304-WRITE-REP-SEQUENCE-ERROR-LINE
              when CM-BRANCH-NUMBER > OLD-BRANCH-NUMBER
+                       PERFORM 362-PRINT-SALESREP-LINE
                        PERFORM 360-PRINT-BRANCH-LINE
                        PERFORM 320-PRINT-CUSTOMER-LINE
                        MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER
                        MOVE BM-BRANCH-NAME TO OLD-BRANCH-NAME
+                       MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
+              when CM-SALESREP-NUMBER > OLD-SALESREP-NUMBER
+                       PERFORM 362-PRINT-SALESREP-LINE
+                       PERFORM 320-PRINT-CUSTOMER-LINE
+                       MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
               When other
                        PERFORM 320-PRINT-CUSTOMER-LINE
            end-evaluate.
+           IF NOT CUSTMAST-EOF
+               DIVIDE CUSTOMER-RECORD-COUNT BY CHECKPOINT-INTERVAL
+                   GIVING CHECKPOINT-QUOTIENT
+                   REMAINDER CHECKPOINT-REMAINDER
+               IF CHECKPOINT-REMAINDER = ZERO
+                   PERFORM 700-WRITE-CHECKPOINT-RECORD
+               END-IF
+           END-IF.
+      *
+       303-WRITE-SEQUENCE-ERROR-LINE.
+      *
+           IF LINE-COUNT > LINES-ON-PAGE
+               PERFORM 330-PRINT-HEADING-LINES.
+           MOVE CM-BRANCH-NUMBER   TO SEL-BRANCH-NUMBER.
+           MOVE OLD-BRANCH-NUMBER  TO SEL-OLD-BRANCH-NUMBER.
+           MOVE CM-CUSTOMER-NUMBER TO SEL-CUSTOMER-NUMBER.
+           MOVE SEQUENCE-ERROR-LINE TO PRINT-AREA.
+           MOVE 1 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+      *
+       304-WRITE-REP-SEQUENCE-ERROR-LINE.
+      *
+           IF LINE-COUNT > LINES-ON-PAGE
+               PERFORM 330-PRINT-HEADING-LINES.
+           MOVE CM-SALESREP-NUMBER   TO RSL-SALESREP-NUMBER.
+           MOVE OLD-SALESREP-NUMBER  TO RSL-OLD-SALESREP-NUMBER.
+           MOVE CM-CUSTOMER-NUMBER   TO RSL-CUSTOMER-NUMBER.
+           MOVE REP-SEQUENCE-ERROR-LINE TO PRINT-AREA.
+           MOVE 1 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
       *
        310-READ-CUSTOMER-RECORD.
       *
            READ CUSTMAST
                AT END
                    set CUSTMAST-EOF to true.
+           IF CUSTMAST-STATUS = "00"
+               ADD 1 TO CUSTOMER-RECORD-COUNT
+           ELSE
+               IF CUSTMAST-STATUS NOT = "10"
+                   MOVE "310-READ-CUSTOMER-RECORD"
+                       TO ERR-PARAGRAPH-NAME
+                   MOVE CUSTMAST-STATUS TO ERR-FILE-STATUS
+                   PERFORM 9700-WRITE-ERROR-LOG-RECORD
+               END-IF
+           END-IF.
       *
        320-PRINT-CUSTOMER-LINE.
       *
-           IF LINE-COUNT > LINES-ON-PAGE
-               PERFORM 330-PRINT-HEADING-LINES.
+           PERFORM 205-LOOKUP-BUDGET-RECORD.
+           IF BUDGET-FOUND
+               MOVE BG-BUDGET-AMOUNT TO BUDGET-AMOUNT-USED
+           ELSE
+               MOVE ZERO TO BUDGET-AMOUNT-USED
+           END-IF.
+           COMPUTE BUDGET-VARIANCE =
+               CM-SALES-THIS-YTD - BUDGET-AMOUNT-USED.
+           IF BUDGET-AMOUNT-USED = ZERO
+               MOVE 999.9 TO BUDGET-PERCENT
+           ELSE
+               COMPUTE BUDGET-PERCENT ROUNDED =
+                   CM-SALES-THIS-YTD * 100 / BUDGET-AMOUNT-USED
+                   ON SIZE ERROR
+                       MOVE 999.9 TO BUDGET-PERCENT
+           END-IF.
            IF FIRST-RECORD
                MOVE CM-BRANCH-NUMBER TO CL-BRANCH-NUMBER
-               MOVE "N" TO BRANCH-FOUND-SWITCH
-               PERFORM 250-SEARCH-BRANCH-TABLE-RECORD
-                   WITH TEST AFTER
-                   VARYING BRANCH-TABLE-SUB FROM 1 BY 1
-                       UNTIL BRANCH-FOUND OR
-                       BRANCH-TABLE-SUB = 7
-              IF BRANCH-FOUND
-                  MOVE BRANCH-NAME (BRANCH-TABLE-SUB) TO CL-BRANCH-NAME
-              ELSE
-                  MOVE "NO BRANCH RECORD" TO CL-BRANCH-NAME
-              END-IF
+               PERFORM 200-LOOKUP-BRANCH-RECORD
+               IF BRANCH-FOUND
+                   MOVE BM-BRANCH-NAME TO CL-BRANCH-NAME
+               ELSE
+                   MOVE "NO BRANCH RECORD" TO CL-BRANCH-NAME
+               END-IF
            END-IF.
 
            IF NOT FIRST-RECORD
                IF CM-BRANCH-NUMBER > OLD-BRANCH-NUMBER
                    MOVE CM-BRANCH-NUMBER TO CL-BRANCH-NUMBER
-                   MOVE "N" TO BRANCH-FOUND-SWITCH
-                   PERFORM 250-SEARCH-BRANCH-TABLE-RECORD
-                   WITH TEST AFTER
-                   VARYING BRANCH-TABLE-SUB FROM 1 BY 1
-                       UNTIL BRANCH-FOUND OR
-                       BRANCH-TABLE-SUB = 7
-                  IF BRANCH-FOUND
-                   MOVE BRANCH-NAME (BRANCH-TABLE-SUB) TO CL-BRANCH-NAME
-                  ELSE
-                      MOVE "NO BRANCH RECORD" TO CL-BRANCH-NAME
-                  END-IF
+                   PERFORM 200-LOOKUP-BRANCH-RECORD
+                   IF BRANCH-FOUND
+                       MOVE BM-BRANCH-NAME TO CL-BRANCH-NAME
+                   ELSE
+                       MOVE "NO BRANCH RECORD" TO CL-BRANCH-NAME
+                   END-IF
                ELSE
                    MOVE SPACE TO CL-BRANCH-NUMBER
                    MOVE SPACE TO CL-BRANCH-NAME
+               END-IF
            END-IF.
 
-           MOVE CM-CUSTOMER-NUMBER   TO CL-CUSTOMER-NUMBER.
-           MOVE CM-CUSTOMER-NAME     TO CL-CUSTOMER-NAME.
-           MOVE CM-SALES-THIS-YTD    TO CL-SALES-THIS-YTD.
-           MOVE CM-SALES-LAST-YTD    TO CL-SALES-LAST-YTD.
-           COMPUTE CHANGE-AMOUNT =
-               CM-SALES-THIS-YTD - CM-SALES-LAST-YTD.
-           MOVE CHANGE-AMOUNT TO CL-CHANGE-AMOUNT.
-           IF CM-SALES-LAST-YTD = ZERO
-               MOVE 999.9 TO CL-CHANGE-PERCENT
-           ELSE
-               COMPUTE CL-CHANGE-PERCENT ROUNDED =
-                   CHANGE-AMOUNT * 100 / CM-SALES-LAST-YTD
-                   ON SIZE ERROR
-                       MOVE 999.9 TO CL-CHANGE-PERCENT.
-           MOVE CUSTOMER-LINE TO PRINT-AREA.
-           PERFORM 350-WRITE-REPORT-LINE.
-           MOVE 1 TO SPACE-CONTROL.
+           IF NOT SUMMARY-ONLY-RUN
+               IF LINE-COUNT > LINES-ON-PAGE
+                   PERFORM 330-PRINT-HEADING-LINES
+               END-IF
+               MOVE CM-CUSTOMER-NUMBER   TO CL-CUSTOMER-NUMBER
+               MOVE CM-CUSTOMER-NAME     TO CL-CUSTOMER-NAME
+               MOVE CM-SALES-THIS-YTD    TO CL-SALES-THIS-YTD
+               MOVE CM-SALES-LAST-YTD    TO CL-SALES-LAST-YTD
+               COMPUTE CHANGE-AMOUNT =
+                   CM-SALES-THIS-YTD - CM-SALES-LAST-YTD
+               MOVE CHANGE-AMOUNT TO CL-CHANGE-AMOUNT
+               IF CM-SALES-LAST-YTD = ZERO
+                   MOVE 999.9 TO CHANGE-PERCENT
+               ELSE
+                   COMPUTE CHANGE-PERCENT ROUNDED =
+                       CHANGE-AMOUNT * 100 / CM-SALES-LAST-YTD
+                       ON SIZE ERROR
+                           MOVE 999.9 TO CHANGE-PERCENT
+               END-IF
+               MOVE CHANGE-PERCENT TO CL-CHANGE-PERCENT
+               MOVE BUDGET-VARIANCE TO CL-BUDGET-VARIANCE
+               MOVE BUDGET-PERCENT TO CL-BUDGET-PERCENT
+               MOVE CUSTOMER-LINE TO PRINT-AREA
+               PERFORM 350-WRITE-REPORT-LINE
+               PERFORM 325-WRITE-EXTRACT-CUSTOMER-LINE
+               MOVE 1 TO SPACE-CONTROL
+           END-IF.
+           ADD CM-SALES-THIS-YTD TO REP-TOTAL-THIS-YTD.
+           ADD CM-SALES-LAST-YTD TO REP-TOTAL-LAST-YTD.
            ADD CM-SALES-THIS-YTD TO BRANCH-TOTAL-THIS-YTD.
            ADD CM-SALES-LAST-YTD TO BRANCH-TOTAL-LAST-YTD.
+           ADD BUDGET-AMOUNT-USED TO BRANCH-BUDGET-TOTAL.
+      *
+       325-WRITE-EXTRACT-CUSTOMER-LINE.
+      *
+           MOVE CM-SALES-THIS-YTD TO EX-SALES-THIS-YTD.
+           MOVE CM-SALES-LAST-YTD TO EX-SALES-LAST-YTD.
+           MOVE CHANGE-AMOUNT     TO EX-CHANGE-AMOUNT.
+           MOVE CHANGE-PERCENT    TO EX-CHANGE-PERCENT.
+           MOVE BUDGET-VARIANCE   TO EX-BUDGET-VARIANCE.
+           MOVE BUDGET-PERCENT    TO EX-BUDGET-PERCENT.
+           MOVE SPACES TO EXTRACT-RECORD.
+           STRING "D"                 DELIMITED BY SIZE
+                  "|"                 DELIMITED BY SIZE
+                  CM-BRANCH-NUMBER    DELIMITED BY SIZE
+                  "|"                 DELIMITED BY SIZE
+                  CM-SALESREP-NUMBER  DELIMITED BY SIZE
+                  "|"                 DELIMITED BY SIZE
+                  CM-CUSTOMER-NUMBER  DELIMITED BY SIZE
+                  "|"                 DELIMITED BY SIZE
+                  CM-CUSTOMER-NAME    DELIMITED BY SIZE
+                  "|"                 DELIMITED BY SIZE
+                  EX-SALES-THIS-YTD   DELIMITED BY SIZE
+                  "|"                 DELIMITED BY SIZE
+                  EX-SALES-LAST-YTD   DELIMITED BY SIZE
+                  "|"                 DELIMITED BY SIZE
+                  EX-CHANGE-AMOUNT    DELIMITED BY SIZE
+                  "|"                 DELIMITED BY SIZE
+                  EX-CHANGE-PERCENT   DELIMITED BY SIZE
+                  "|"                 DELIMITED BY SIZE
+                  EX-BUDGET-VARIANCE  DELIMITED BY SIZE
+                  "|"                 DELIMITED BY SIZE
+                  EX-BUDGET-PERCENT   DELIMITED BY SIZE
+               INTO EXTRACT-RECORD.
+           PERFORM 329-WRITE-EXTRACT-RECORD.
       *
        330-PRINT-HEADING-LINES.
       *
@@ -322,35 +889,169 @@
        340-WRITE-PAGE-TOP-LINE.
       *
            WRITE PRINT-AREA AFTER ADVANCING PAGE.
+           IF SALESRPT-STATUS NOT = "00"
+               MOVE "340-WRITE-PAGE-TOP-LINE" TO ERR-PARAGRAPH-NAME
+               MOVE SALESRPT-STATUS TO ERR-FILE-STATUS
+               PERFORM 9700-WRITE-ERROR-LOG-RECORD
+           END-IF.
            MOVE 1 TO LINE-COUNT.
       *
        350-WRITE-REPORT-LINE.
       *
            WRITE PRINT-AREA AFTER ADVANCING SPACE-CONTROL LINES.
+           IF SALESRPT-STATUS NOT = "00"
+               MOVE "350-WRITE-REPORT-LINE" TO ERR-PARAGRAPH-NAME
+               MOVE SALESRPT-STATUS TO ERR-FILE-STATUS
+               PERFORM 9700-WRITE-ERROR-LOG-RECORD
+           END-IF.
            ADD SPACE-CONTROL TO LINE-COUNT.
+      *
+       329-WRITE-EXTRACT-RECORD.
+      *
+           WRITE EXTRACT-RECORD.
+           IF SALESEXT-STATUS NOT = "00"
+               MOVE "329-WRITE-EXTRACT-RECORD" TO ERR-PARAGRAPH-NAME
+               MOVE SALESEXT-STATUS TO ERR-FILE-STATUS
+               PERFORM 9700-WRITE-ERROR-LOG-RECORD
+           END-IF.
+      *
+       362-PRINT-SALESREP-LINE.
+      *
+           IF NOT SUMMARY-ONLY-RUN
+               MOVE OLD-SALESREP-NUMBER TO SR-SALESREP-NUMBER
+               READ SALESREP
+                   INVALID KEY
+                       MOVE "N" TO SALESREP-FOUND-SWITCH
+                   NOT INVALID KEY
+                       MOVE "Y" TO SALESREP-FOUND-SWITCH
+               END-READ
+               IF SALESREP-STATUS NOT = "00" AND
+                       SALESREP-STATUS NOT = "23"
+                   MOVE "362-PRINT-SALESREP-LINE" TO ERR-PARAGRAPH-NAME
+                   MOVE SALESREP-STATUS TO ERR-FILE-STATUS
+                   PERFORM 9700-WRITE-ERROR-LOG-RECORD
+               END-IF
+               MOVE OLD-SALESREP-NUMBER TO SRL-SALESREP-NUMBER
+               IF SALESREP-FOUND
+                   MOVE SR-SALESREP-NAME TO SRL-SALESREP-NAME
+               ELSE
+                   MOVE "NO SALESREP RECORD" TO SRL-SALESREP-NAME
+               END-IF
+               MOVE REP-TOTAL-THIS-YTD TO SRL-SALES-THIS-YTD
+               MOVE REP-TOTAL-LAST-YTD TO SRL-SALES-LAST-YTD
+               COMPUTE CHANGE-AMOUNT =
+                   REP-TOTAL-THIS-YTD - REP-TOTAL-LAST-YTD
+               MOVE CHANGE-AMOUNT TO SRL-CHANGE-AMOUNT
+               IF REP-TOTAL-LAST-YTD = ZERO
+                   MOVE 999.9 TO CHANGE-PERCENT
+               ELSE
+                   COMPUTE CHANGE-PERCENT ROUNDED =
+                       CHANGE-AMOUNT * 100 / REP-TOTAL-LAST-YTD
+                       ON SIZE ERROR
+                           MOVE 999.9 TO CHANGE-PERCENT
+               END-IF
+               MOVE CHANGE-PERCENT TO SRL-CHANGE-PERCENT
+               MOVE SALESREP-TOTAL-LINE TO PRINT-AREA
+               MOVE 1 TO SPACE-CONTROL
+               PERFORM 350-WRITE-REPORT-LINE
+               PERFORM 363-WRITE-EXTRACT-SALESREP-LINE
+               MOVE 2 TO SPACE-CONTROL
+           END-IF.
+           MOVE ZERO TO REP-TOTAL-THIS-YTD.
+           MOVE ZERO TO REP-TOTAL-LAST-YTD.
+      *
+       363-WRITE-EXTRACT-SALESREP-LINE.
+      *
+           MOVE REP-TOTAL-THIS-YTD TO EX-SALES-THIS-YTD.
+           MOVE REP-TOTAL-LAST-YTD TO EX-SALES-LAST-YTD.
+           MOVE CHANGE-AMOUNT      TO EX-CHANGE-AMOUNT.
+           MOVE CHANGE-PERCENT     TO EX-CHANGE-PERCENT.
+           MOVE SPACES TO EXTRACT-RECORD.
+           STRING "R"                 DELIMITED BY SIZE
+                  "|"                 DELIMITED BY SIZE
+                  OLD-BRANCH-NUMBER   DELIMITED BY SIZE
+                  "|"                 DELIMITED BY SIZE
+                  OLD-SALESREP-NUMBER DELIMITED BY SIZE
+                  "|"                 DELIMITED BY SIZE
+                  SRL-SALESREP-NAME   DELIMITED BY SIZE
+                  "|"                 DELIMITED BY SIZE
+                  EX-SALES-THIS-YTD   DELIMITED BY SIZE
+                  "|"                 DELIMITED BY SIZE
+                  EX-SALES-LAST-YTD   DELIMITED BY SIZE
+                  "|"                 DELIMITED BY SIZE
+                  EX-CHANGE-AMOUNT    DELIMITED BY SIZE
+                  "|"                 DELIMITED BY SIZE
+                  EX-CHANGE-PERCENT   DELIMITED BY SIZE
+               INTO EXTRACT-RECORD.
+           PERFORM 329-WRITE-EXTRACT-RECORD.
       *
        360-PRINT-BRANCH-LINE.
       *
+           IF LINE-COUNT > LINES-ON-PAGE
+               PERFORM 330-PRINT-HEADING-LINES.
            MOVE BRANCH-TOTAL-THIS-YTD TO BTL-SALES-THIS-YTD.
            MOVE BRANCH-TOTAL-LAST-YTD TO BTL-SALES-LAST-YTD.
            COMPUTE CHANGE-AMOUNT =
                BRANCH-TOTAL-THIS-YTD - BRANCH-TOTAL-LAST-YTD.
            MOVE CHANGE-AMOUNT TO BTL-CHANGE-AMOUNT.
            IF BRANCH-TOTAL-LAST-YTD = ZERO
-               MOVE 999.9 TO BTL-CHANGE-PERCENT
+               MOVE 999.9 TO CHANGE-PERCENT
            ELSE
-               COMPUTE BTL-CHANGE-PERCENT ROUNDED =
+               COMPUTE CHANGE-PERCENT ROUNDED =
                    CHANGE-AMOUNT * 100 / BRANCH-TOTAL-LAST-YTD
                    ON SIZE ERROR
-                       MOVE 999.9 TO BTL-CHANGE-PERCENT.
+                       MOVE 999.9 TO CHANGE-PERCENT.
+           MOVE CHANGE-PERCENT TO BTL-CHANGE-PERCENT.
+           IF BRANCH-BUDGET-TOTAL = ZERO
+               MOVE 999.9 TO BUDGET-PERCENT
+           ELSE
+               COMPUTE BUDGET-PERCENT ROUNDED =
+                   BRANCH-TOTAL-THIS-YTD * 100 / BRANCH-BUDGET-TOTAL
+                   ON SIZE ERROR
+                       MOVE 999.9 TO BUDGET-PERCENT.
+           COMPUTE BUDGET-VARIANCE =
+               BRANCH-TOTAL-THIS-YTD - BRANCH-BUDGET-TOTAL.
+           MOVE BUDGET-VARIANCE TO BTL-BUDGET-VARIANCE.
+           MOVE BUDGET-PERCENT TO BTL-BUDGET-PERCENT.
            MOVE BRANCH-TOTAL-LINE TO PRINT-AREA.
            MOVE 1 TO SPACE-CONTROL.
            PERFORM 350-WRITE-REPORT-LINE.
+           PERFORM 365-WRITE-EXTRACT-BRANCH-LINE.
            MOVE 2 TO SPACE-CONTROL.
            ADD BRANCH-TOTAL-THIS-YTD TO GRAND-TOTAL-THIS-YTD.
            ADD BRANCH-TOTAL-LAST-YTD TO GRAND-TOTAL-LAST-YTD.
            MOVE ZERO TO BRANCH-TOTAL-THIS-YTD.
            MOVE ZERO TO BRANCH-TOTAL-LAST-YTD.
+           MOVE ZERO TO BRANCH-BUDGET-TOTAL.
+      *
+       365-WRITE-EXTRACT-BRANCH-LINE.
+      *
+           MOVE BRANCH-TOTAL-THIS-YTD TO EX-SALES-THIS-YTD.
+           MOVE BRANCH-TOTAL-LAST-YTD TO EX-SALES-LAST-YTD.
+           MOVE CHANGE-AMOUNT         TO EX-CHANGE-AMOUNT.
+           MOVE CHANGE-PERCENT        TO EX-CHANGE-PERCENT.
+           MOVE BUDGET-VARIANCE       TO EX-BUDGET-VARIANCE.
+           MOVE BUDGET-PERCENT        TO EX-BUDGET-PERCENT.
+           MOVE SPACES TO EXTRACT-RECORD.
+           STRING "B"                 DELIMITED BY SIZE
+                  "|"                 DELIMITED BY SIZE
+                  OLD-BRANCH-NUMBER   DELIMITED BY SIZE
+                  "|"                 DELIMITED BY SIZE
+                  OLD-BRANCH-NAME     DELIMITED BY SIZE
+                  "|"                 DELIMITED BY SIZE
+                  EX-SALES-THIS-YTD   DELIMITED BY SIZE
+                  "|"                 DELIMITED BY SIZE
+                  EX-SALES-LAST-YTD   DELIMITED BY SIZE
+                  "|"                 DELIMITED BY SIZE
+                  EX-CHANGE-AMOUNT    DELIMITED BY SIZE
+                  "|"                 DELIMITED BY SIZE
+                  EX-CHANGE-PERCENT   DELIMITED BY SIZE
+                  "|"                 DELIMITED BY SIZE
+                  EX-BUDGET-VARIANCE  DELIMITED BY SIZE
+                  "|"                 DELIMITED BY SIZE
+                  EX-BUDGET-PERCENT   DELIMITED BY SIZE
+               INTO EXTRACT-RECORD.
+           PERFORM 329-WRITE-EXTRACT-RECORD.
       *
        500-PRINT-GRAND-TOTALS.
       *
@@ -369,3 +1070,38 @@
            MOVE GRAND-TOTAL-LINE TO PRINT-AREA.
            MOVE 2 TO SPACE-CONTROL.
            PERFORM 350-WRITE-REPORT-LINE.
+      *
+       700-WRITE-CHECKPOINT-RECORD.
+      *
+           MOVE CUSTOMER-RECORD-COUNT       TO CK-RECORD-COUNT.
+           MOVE OLD-BRANCH-NUMBER           TO CK-OLD-BRANCH-NUMBER.
+           MOVE OLD-BRANCH-NAME             TO CK-OLD-BRANCH-NAME.
+           MOVE OLD-SALESREP-NUMBER         TO CK-OLD-SALESREP-NUMBER.
+           MOVE FIRST-RECORD-SWITCH         TO CK-FIRST-RECORD-SWITCH.
+           MOVE REP-TOTAL-THIS-YTD          TO CK-REP-TOTAL-THIS-YTD.
+           MOVE REP-TOTAL-LAST-YTD          TO CK-REP-TOTAL-LAST-YTD.
+           MOVE BRANCH-TOTAL-THIS-YTD       TO CK-BRANCH-TOTAL-THIS-YTD.
+           MOVE BRANCH-TOTAL-LAST-YTD       TO CK-BRANCH-TOTAL-LAST-YTD.
+           MOVE GRAND-TOTAL-THIS-YTD        TO CK-GRAND-TOTAL-THIS-YTD.
+           MOVE GRAND-TOTAL-LAST-YTD        TO CK-GRAND-TOTAL-LAST-YTD.
+           MOVE BRANCH-BUDGET-TOTAL         TO CK-BRANCH-BUDGET-TOTAL.
+           MOVE PAGE-COUNT                  TO CK-PAGE-COUNT.
+           MOVE LINE-COUNT                  TO CK-LINE-COUNT.
+           WRITE CHECKPOINT-RECORD.
+           IF CHKPOINT-STATUS NOT = "00"
+               MOVE "700-WRITE-CHECKPOINT-RECORD" TO ERR-PARAGRAPH-NAME
+               MOVE CHKPOINT-STATUS TO ERR-FILE-STATUS
+               PERFORM 9700-WRITE-ERROR-LOG-RECORD
+           END-IF.
+      *
+       9700-WRITE-ERROR-LOG-RECORD.
+      *
+           MOVE ERR-PARAGRAPH-NAME   TO ELR-PARAGRAPH-NAME.
+           MOVE ERR-FILE-STATUS      TO ELR-FILE-STATUS.
+           MOVE CUSTOMER-RECORD-COUNT TO ELR-RECORD-COUNT.
+           WRITE ERROR-LOG-RECORD.
+           IF ERRORLOG-STATUS NOT = "00"
+               DISPLAY "9700-WRITE-ERROR-LOG-RECORD WRITE ERRORLOG "
+                   "FILE STATUS = " ERRORLOG-STATUS
+                   " FOR " ERR-PARAGRAPH-NAME
+           END-IF.
