@@ -0,0 +1,485 @@
+      *Program: RPT8010
+      *Author: Seth Tealbey
+      *Date: 08/09/2026
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. RPT8010.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT CUSTMAST ASSIGN TO "CUSTMAST.DAT"
+               FILE STATUS IS CUSTMAST-STATUS.
+           SELECT BRCHMAST ASSIGN TO "BRCHMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS BM-BRANCH-NUMBER
+               FILE STATUS IS BRCHMAST-STATUS.
+           SELECT SALESREP ASSIGN TO "SALESREP.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS SR-SALESREP-NUMBER
+               FILE STATUS IS SALESREP-STATUS.
+           SELECT DECLRPT ASSIGN TO "DECLINE.PRN"
+               FILE STATUS IS DECLRPT-STATUS.
+           SELECT ERRORLOG ASSIGN TO "RPT8010.LOG"
+               FILE STATUS IS ERRORLOG-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "RPT8010.SRT".
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  CUSTMAST.
+      *
+       01  CUSTOMER-MASTER-RECORD.
+           05  CM-BRANCH-NUMBER        PIC 9(2).
+           05  CM-SALESREP-NUMBER      PIC 9(2).
+           05  CM-CUSTOMER-NUMBER      PIC 9(5).
+           05  CM-CUSTOMER-NAME        PIC X(20).
+           05  CM-SALES-THIS-YTD       PIC S9(5)V9(2).
+           05  CM-SALES-LAST-YTD       PIC S9(5)V9(2).
+      *
+       FD  BRCHMAST.
+      *
+       01  BRANCH-MASTER-RECORD.
+           05  BM-BRANCH-NUMBER    PIC 9(2).
+           05  BM-BRANCH-NAME      PIC X(18).
+      *
+       FD  SALESREP.
+      *
+       01  SALESREP-MASTER-RECORD.
+           05  SR-SALESREP-NUMBER  PIC 9(2).
+           05  SR-SALESREP-NAME    PIC X(18).
+      *
+       FD  DECLRPT.
+      *
+       01  PRINT-AREA      PIC X(132).
+      *
+       FD  ERRORLOG.
+      *
+       01  ERROR-LOG-RECORD.
+           05  ELR-PARAGRAPH-NAME  PIC X(45).
+           05  FILLER              PIC X(2)    VALUE SPACE.
+           05  FILLER              PIC X(14)   VALUE "FILE STATUS = ".
+           05  ELR-FILE-STATUS     PIC XX.
+           05  FILLER              PIC X(2)    VALUE SPACE.
+           05  FILLER              PIC X(15)   VALUE "RECORD COUNT = ".
+           05  ELR-RECORD-COUNT    PIC ZZZZZZ9.
+           05  FILLER              PIC X(10)   VALUE SPACE.
+      *
+       SD  SORT-WORK-FILE.
+      *
+       01  SORT-RECORD.
+           05  SW-CHANGE-PERCENT       PIC S999V9.
+           05  SW-BRANCH-NUMBER        PIC 9(2).
+           05  SW-BRANCH-NAME          PIC X(18).
+           05  SW-SALESREP-NUMBER      PIC 9(2).
+           05  SW-SALESREP-NAME        PIC X(18).
+           05  SW-CUSTOMER-NUMBER      PIC 9(5).
+           05  SW-CUSTOMER-NAME        PIC X(20).
+           05  SW-SALES-THIS-YTD       PIC S9(5)V9(2).
+           05  SW-SALES-LAST-YTD       PIC S9(5)V9(2).
+           05  SW-CHANGE-AMOUNT        PIC S9(7)V99.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  FILE-STATUS-FIELDS.
+           05  CUSTMAST-STATUS     PIC XX      VALUE "00".
+           05  BRCHMAST-STATUS     PIC XX      VALUE "00".
+           05  SALESREP-STATUS     PIC XX      VALUE "00".
+           05  DECLRPT-STATUS      PIC XX      VALUE "00".
+           05  ERRORLOG-STATUS     PIC XX      VALUE "00".
+      *
+       01  RECORD-COUNTS.
+           05  CUSTOMER-RECORD-COUNT   PIC 9(7)    VALUE ZERO.
+           05  EXCEPTION-RECORD-COUNT  PIC 9(7)    VALUE ZERO.
+      *
+       01  ERROR-LOG-FIELDS.
+           05  ERR-PARAGRAPH-NAME  PIC X(45).
+           05  ERR-FILE-STATUS     PIC XX.
+      *
+       01  SWITCHES.
+           05  CUSTMAST-EOF-SWITCH     PIC X(1)    VALUE "N".
+               88  CUSTMAST-EOF                    VALUE "Y".
+           05  SORT-EOF-SWITCH         PIC X(1)    VALUE "N".
+               88  SORT-EOF                        VALUE "Y".
+           05  BRANCH-FOUND-SWITCH     PIC X(1)    VALUE "N".
+               88  BRANCH-FOUND                    VALUE "Y".
+           05  SALESREP-FOUND-SWITCH   PIC X(1)    VALUE "N".
+               88  SALESREP-FOUND                  VALUE "Y".
+      *
+       01  CALCULATED-FIELDS.
+           05  CHANGE-AMOUNT       PIC S9(7)V99.
+           05  CHANGE-PERCENT      PIC S999V9.
+      *
+       01  DECLINE-CRITERIA.
+           05  DECLINE-THRESHOLD   PIC S999V9  VALUE -10.0.
+      *
+       01  PRINT-FIELDS.
+           05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.
+           05  LINES-ON-PAGE   PIC S9(3)   VALUE +55.
+           05  LINE-COUNT      PIC S9(3)   VALUE +99.
+           05  SPACE-CONTROL   PIC S9.
+      *
+       01  CURRENT-DATE-AND-TIME.
+           05  CD-YEAR         PIC 9999.
+           05  CD-MONTH        PIC 99.
+           05  CD-DAY          PIC 99.
+           05  CD-HOURS        PIC 99.
+           05  CD-MINUTES      PIC 99.
+           05  FILLER          PIC X(9).
+      *
+       01  HEADING-LINE-1.
+           05  FILLER          PIC X(7)    VALUE "DATE:  ".
+           05  HL1-MONTH       PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  HL1-DAY         PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  HL1-YEAR        PIC 9(4).
+           05  FILLER          PIC X(15)   VALUE SPACE.
+           05  FILLER          PIC X(20)   VALUE "SALES DECLINE EXCEPT".
+           05  FILLER          PIC X(20)   VALUE "ION REPORT          ".
+           05  FILLER          PIC X(12)   VALUE "      PAGE: ".
+           05  HL1-PAGE-NUMBER PIC ZZZ9.
+           05  FILLER          PIC X(44)   VALUE SPACE.
+      *
+       01  HEADING-LINE-2.
+           05  FILLER          PIC X(7)    VALUE "TIME:  ".
+           05  HL2-HOURS       PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE ":".
+           05  HL2-MINUTES     PIC 9(2).
+           05  FILLER          PIC X(66)   VALUE SPACE.
+           05  FILLER          PIC X(10)   VALUE "RPT8010".
+           05  FILLER          PIC X(44)   VALUE SPACE.
+      *
+       01  HEADING-LINE-3.
+           05  FILLER      PIC X(24)   VALUE "BRANCH".
+           05  FILLER      PIC X(24)   VALUE "SALESREP".
+           05  FILLER      PIC X(28)   VALUE "CUSTOMER".
+           05  FILLER      PIC X(12)   VALUE "SALES".
+           05  FILLER      PIC X(12)   VALUE "SALES".
+           05  FILLER      PIC X(12)   VALUE "CHANGE".
+           05  FILLER      PIC X(8)    VALUE "CHANGE".
+           05  FILLER      PIC X(12)   VALUE SPACE.
+      *
+       01  HEADING-LINE-4.
+           05  FILLER      PIC X(1)    VALUE SPACE.
+           05  FILLER      PIC X(2)    VALUE "BR".
+           05  FILLER      PIC X(3)    VALUE SPACE.
+           05  FILLER      PIC X(18)   VALUE "BRANCH NAME".
+           05  FILLER      PIC X(1)    VALUE SPACE.
+           05  FILLER      PIC X(2)    VALUE "RP".
+           05  FILLER      PIC X(3)    VALUE SPACE.
+           05  FILLER      PIC X(18)   VALUE "SALESREP NAME".
+           05  FILLER      PIC X(1)    VALUE SPACE.
+           05  FILLER      PIC X(5)    VALUE "CUST#".
+           05  FILLER      PIC X(2)    VALUE SPACE.
+           05  FILLER      PIC X(20)   VALUE "CUSTOMER NAME".
+           05  FILLER      PIC X(2)    VALUE SPACE.
+           05  FILLER      PIC X(10)   VALUE "THIS YTD".
+           05  FILLER      PIC X(2)    VALUE SPACE.
+           05  FILLER      PIC X(10)   VALUE "LAST YTD".
+           05  FILLER      PIC X(2)    VALUE SPACE.
+           05  FILLER      PIC X(10)   VALUE "AMOUNT".
+           05  FILLER      PIC X(2)    VALUE SPACE.
+           05  FILLER      PIC X(6)    VALUE "PCT".
+           05  FILLER      PIC X(12)   VALUE SPACE.
+      *
+       01  DECLINE-LINE.
+           05  FILLER               PIC X(1)       VALUE SPACE.
+           05  DL-BRANCH-NUMBER     PIC X(2).
+           05  FILLER               PIC X(3)       VALUE SPACE.
+           05  DL-BRANCH-NAME       PIC X(18).
+           05  FILLER               PIC X(1)       VALUE SPACE.
+           05  DL-SALESREP-NUMBER   PIC X(2).
+           05  FILLER               PIC X(3)       VALUE SPACE.
+           05  DL-SALESREP-NAME     PIC X(18).
+           05  FILLER               PIC X(1)       VALUE SPACE.
+           05  DL-CUSTOMER-NUMBER   PIC 9(5).
+           05  FILLER               PIC X(2)       VALUE SPACE.
+           05  DL-CUSTOMER-NAME     PIC X(20).
+           05  FILLER               PIC X(2)       VALUE SPACE.
+           05  DL-SALES-THIS-YTD    PIC ZZ,ZZ9.99-.
+           05  FILLER               PIC X(2)       VALUE SPACE.
+           05  DL-SALES-LAST-YTD    PIC ZZ,ZZ9.99-.
+           05  FILLER               PIC X(2)       VALUE SPACE.
+           05  DL-CHANGE-AMOUNT     PIC ZZ,ZZ9.99-.
+           05  FILLER               PIC X(2)       VALUE SPACE.
+           05  DL-CHANGE-PERCENT    PIC ZZ9.9-.
+           05  FILLER               PIC X(12)      VALUE SPACE.
+      *
+       01  DECLINE-TOTAL-LINE.
+           05  FILLER               PIC X(40)      VALUE SPACE.
+           05  FILLER               PIC X(20)      VALUE
+               "TOTAL EXCEPTIONS:   ".
+           05  DTL-EXCEPTION-COUNT  PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(65)      VALUE SPACE.
+      *
+       PROCEDURE DIVISION.
+      *
+       000-PREPARE-DECLINE-REPORT.
+      *
+           OPEN OUTPUT ERRORLOG.
+           IF ERRORLOG-STATUS NOT = "00"
+               DISPLAY "000-PREPARE-DECLINE-REPORT OPEN ERRORLOG "
+                   "FILE STATUS = " ERRORLOG-STATUS
+           END-IF.
+           OPEN INPUT  BRCHMAST
+                INPUT  SALESREP
+                OUTPUT DECLRPT.
+           IF BRCHMAST-STATUS NOT = "00"
+               MOVE "000-PREPARE-DECLINE-REPORT OPEN BRCHMAST"
+                   TO ERR-PARAGRAPH-NAME
+               MOVE BRCHMAST-STATUS TO ERR-FILE-STATUS
+               PERFORM 9700-WRITE-ERROR-LOG-RECORD
+           END-IF.
+           IF SALESREP-STATUS NOT = "00"
+               MOVE "000-PREPARE-DECLINE-REPORT OPEN SALESREP"
+                   TO ERR-PARAGRAPH-NAME
+               MOVE SALESREP-STATUS TO ERR-FILE-STATUS
+               PERFORM 9700-WRITE-ERROR-LOG-RECORD
+           END-IF.
+           IF DECLRPT-STATUS NOT = "00"
+               MOVE "000-PREPARE-DECLINE-REPORT OPEN DECLRPT"
+                   TO ERR-PARAGRAPH-NAME
+               MOVE DECLRPT-STATUS TO ERR-FILE-STATUS
+               PERFORM 9700-WRITE-ERROR-LOG-RECORD
+           END-IF.
+           PERFORM 100-FORMAT-REPORT-HEADING.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-CHANGE-PERCENT
+               INPUT PROCEDURE IS 200-SELECT-DECLINE-RECORDS
+               OUTPUT PROCEDURE IS 300-PRINT-DECLINE-RECORDS.
+           PERFORM 360-PRINT-DECLINE-TOTAL-LINE.
+           CLOSE BRCHMAST
+                 SALESREP
+                 DECLRPT.
+           IF BRCHMAST-STATUS NOT = "00"
+               MOVE "000-PREPARE-DECLINE-REPORT CLOSE BRCHMAST"
+                   TO ERR-PARAGRAPH-NAME
+               MOVE BRCHMAST-STATUS TO ERR-FILE-STATUS
+               PERFORM 9700-WRITE-ERROR-LOG-RECORD
+           END-IF.
+           IF SALESREP-STATUS NOT = "00"
+               MOVE "000-PREPARE-DECLINE-REPORT CLOSE SALESREP"
+                   TO ERR-PARAGRAPH-NAME
+               MOVE SALESREP-STATUS TO ERR-FILE-STATUS
+               PERFORM 9700-WRITE-ERROR-LOG-RECORD
+           END-IF.
+           IF DECLRPT-STATUS NOT = "00"
+               MOVE "000-PREPARE-DECLINE-REPORT CLOSE DECLRPT"
+                   TO ERR-PARAGRAPH-NAME
+               MOVE DECLRPT-STATUS TO ERR-FILE-STATUS
+               PERFORM 9700-WRITE-ERROR-LOG-RECORD
+           END-IF.
+           CLOSE ERRORLOG.
+           IF ERRORLOG-STATUS NOT = "00"
+               DISPLAY "000-PREPARE-DECLINE-REPORT CLOSE ERRORLOG "
+                   "FILE STATUS = " ERRORLOG-STATUS
+           END-IF.
+           STOP RUN.
+      *
+       100-FORMAT-REPORT-HEADING.
+      *
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CD-MONTH   TO HL1-MONTH.
+           MOVE CD-DAY     TO HL1-DAY.
+           MOVE CD-YEAR    TO HL1-YEAR.
+           MOVE CD-HOURS   TO HL2-HOURS.
+           MOVE CD-MINUTES TO HL2-MINUTES.
+      *
+       200-SELECT-DECLINE-RECORDS.
+      *
+           OPEN INPUT CUSTMAST.
+           IF CUSTMAST-STATUS NOT = "00"
+               MOVE "200-SELECT-DECLINE-RECORDS OPEN CUSTMAST"
+                   TO ERR-PARAGRAPH-NAME
+               MOVE CUSTMAST-STATUS TO ERR-FILE-STATUS
+               PERFORM 9700-WRITE-ERROR-LOG-RECORD
+           END-IF.
+           PERFORM 210-READ-CUSTOMER-RECORD.
+           PERFORM 220-EVALUATE-AND-RELEASE-RECORD
+               UNTIL CUSTMAST-EOF.
+           CLOSE CUSTMAST.
+           IF CUSTMAST-STATUS NOT = "00"
+               MOVE "200-SELECT-DECLINE-RECORDS CLOSE CUSTMAST"
+                   TO ERR-PARAGRAPH-NAME
+               MOVE CUSTMAST-STATUS TO ERR-FILE-STATUS
+               PERFORM 9700-WRITE-ERROR-LOG-RECORD
+           END-IF.
+      *
+       210-READ-CUSTOMER-RECORD.
+      *
+           READ CUSTMAST
+               AT END
+                   SET CUSTMAST-EOF TO TRUE.
+           IF CUSTMAST-STATUS = "00"
+               ADD 1 TO CUSTOMER-RECORD-COUNT
+           ELSE
+               IF CUSTMAST-STATUS NOT = "10"
+                   MOVE "210-READ-CUSTOMER-RECORD"
+                       TO ERR-PARAGRAPH-NAME
+                   MOVE CUSTMAST-STATUS TO ERR-FILE-STATUS
+                   PERFORM 9700-WRITE-ERROR-LOG-RECORD
+               END-IF
+           END-IF.
+      *
+       220-EVALUATE-AND-RELEASE-RECORD.
+      *
+           COMPUTE CHANGE-AMOUNT =
+               CM-SALES-THIS-YTD - CM-SALES-LAST-YTD.
+           IF CM-SALES-LAST-YTD = ZERO
+               MOVE 999.9 TO CHANGE-PERCENT
+           ELSE
+               COMPUTE CHANGE-PERCENT ROUNDED =
+                   CHANGE-AMOUNT * 100 / CM-SALES-LAST-YTD
+                   ON SIZE ERROR
+                       MOVE 999.9 TO CHANGE-PERCENT.
+           IF CHANGE-PERCENT NOT > DECLINE-THRESHOLD
+               MOVE CM-BRANCH-NUMBER   TO BM-BRANCH-NUMBER
+               PERFORM 230-LOOKUP-BRANCH-RECORD
+               MOVE CM-SALESREP-NUMBER TO SR-SALESREP-NUMBER
+               PERFORM 240-LOOKUP-SALESREP-RECORD
+               MOVE CHANGE-PERCENT     TO SW-CHANGE-PERCENT
+               MOVE CM-BRANCH-NUMBER   TO SW-BRANCH-NUMBER
+               IF BRANCH-FOUND
+                   MOVE BM-BRANCH-NAME TO SW-BRANCH-NAME
+               ELSE
+                   MOVE "NO BRANCH RECORD" TO SW-BRANCH-NAME
+               END-IF
+               MOVE CM-SALESREP-NUMBER TO SW-SALESREP-NUMBER
+               IF SALESREP-FOUND
+                   MOVE SR-SALESREP-NAME TO SW-SALESREP-NAME
+               ELSE
+                   MOVE "NO SALESREP RECORD" TO SW-SALESREP-NAME
+               END-IF
+               MOVE CM-CUSTOMER-NUMBER TO SW-CUSTOMER-NUMBER
+               MOVE CM-CUSTOMER-NAME   TO SW-CUSTOMER-NAME
+               MOVE CM-SALES-THIS-YTD  TO SW-SALES-THIS-YTD
+               MOVE CM-SALES-LAST-YTD  TO SW-SALES-LAST-YTD
+               MOVE CHANGE-AMOUNT      TO SW-CHANGE-AMOUNT
+               RELEASE SORT-RECORD
+           END-IF.
+           PERFORM 210-READ-CUSTOMER-RECORD.
+      *
+       230-LOOKUP-BRANCH-RECORD.
+      *
+           READ BRCHMAST
+               INVALID KEY
+                   MOVE "N" TO BRANCH-FOUND-SWITCH
+               NOT INVALID KEY
+                   MOVE "Y" TO BRANCH-FOUND-SWITCH
+           END-READ.
+           IF BRCHMAST-STATUS NOT = "00" AND BRCHMAST-STATUS NOT = "23"
+               MOVE "230-LOOKUP-BRANCH-RECORD" TO ERR-PARAGRAPH-NAME
+               MOVE BRCHMAST-STATUS TO ERR-FILE-STATUS
+               PERFORM 9700-WRITE-ERROR-LOG-RECORD
+           END-IF.
+      *
+       240-LOOKUP-SALESREP-RECORD.
+      *
+           READ SALESREP
+               INVALID KEY
+                   MOVE "N" TO SALESREP-FOUND-SWITCH
+               NOT INVALID KEY
+                   MOVE "Y" TO SALESREP-FOUND-SWITCH
+           END-READ.
+           IF SALESREP-STATUS NOT = "00" AND SALESREP-STATUS NOT = "23"
+               MOVE "240-LOOKUP-SALESREP-RECORD" TO ERR-PARAGRAPH-NAME
+               MOVE SALESREP-STATUS TO ERR-FILE-STATUS
+               PERFORM 9700-WRITE-ERROR-LOG-RECORD
+           END-IF.
+      *
+       300-PRINT-DECLINE-RECORDS.
+      *
+           PERFORM 310-RETURN-SORT-RECORD.
+           PERFORM 320-PRINT-DECLINE-LINE
+               UNTIL SORT-EOF.
+      *
+       310-RETURN-SORT-RECORD.
+      *
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET SORT-EOF TO TRUE.
+      *
+       320-PRINT-DECLINE-LINE.
+      *
+           IF LINE-COUNT > LINES-ON-PAGE
+               PERFORM 330-PRINT-HEADING-LINES.
+           MOVE SW-BRANCH-NUMBER    TO DL-BRANCH-NUMBER.
+           MOVE SW-BRANCH-NAME      TO DL-BRANCH-NAME.
+           MOVE SW-SALESREP-NUMBER  TO DL-SALESREP-NUMBER.
+           MOVE SW-SALESREP-NAME    TO DL-SALESREP-NAME.
+           MOVE SW-CUSTOMER-NUMBER  TO DL-CUSTOMER-NUMBER.
+           MOVE SW-CUSTOMER-NAME    TO DL-CUSTOMER-NAME.
+           MOVE SW-SALES-THIS-YTD   TO DL-SALES-THIS-YTD.
+           MOVE SW-SALES-LAST-YTD   TO DL-SALES-LAST-YTD.
+           MOVE SW-CHANGE-AMOUNT    TO DL-CHANGE-AMOUNT.
+           MOVE SW-CHANGE-PERCENT   TO DL-CHANGE-PERCENT.
+           MOVE DECLINE-LINE TO PRINT-AREA.
+           MOVE 1 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+           ADD 1 TO EXCEPTION-RECORD-COUNT.
+           PERFORM 310-RETURN-SORT-RECORD.
+      *
+       330-PRINT-HEADING-LINES.
+      *
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT     TO HL1-PAGE-NUMBER.
+           MOVE HEADING-LINE-1 TO PRINT-AREA.
+           PERFORM 340-WRITE-PAGE-TOP-LINE.
+           MOVE HEADING-LINE-2 TO PRINT-AREA.
+           MOVE 1 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+           MOVE HEADING-LINE-3 TO PRINT-AREA.
+           MOVE 2 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+           MOVE HEADING-LINE-4 TO PRINT-AREA.
+           MOVE 1 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+           MOVE 2 TO SPACE-CONTROL.
+      *
+       340-WRITE-PAGE-TOP-LINE.
+      *
+           WRITE PRINT-AREA AFTER ADVANCING PAGE.
+           IF DECLRPT-STATUS NOT = "00"
+               MOVE "340-WRITE-PAGE-TOP-LINE" TO ERR-PARAGRAPH-NAME
+               MOVE DECLRPT-STATUS TO ERR-FILE-STATUS
+               PERFORM 9700-WRITE-ERROR-LOG-RECORD
+           END-IF.
+           MOVE 1 TO LINE-COUNT.
+      *
+       350-WRITE-REPORT-LINE.
+      *
+           WRITE PRINT-AREA AFTER ADVANCING SPACE-CONTROL LINES.
+           IF DECLRPT-STATUS NOT = "00"
+               MOVE "350-WRITE-REPORT-LINE" TO ERR-PARAGRAPH-NAME
+               MOVE DECLRPT-STATUS TO ERR-FILE-STATUS
+               PERFORM 9700-WRITE-ERROR-LOG-RECORD
+           END-IF.
+           ADD SPACE-CONTROL TO LINE-COUNT.
+      *
+       360-PRINT-DECLINE-TOTAL-LINE.
+      *
+           IF LINE-COUNT > LINES-ON-PAGE
+               PERFORM 330-PRINT-HEADING-LINES.
+           MOVE EXCEPTION-RECORD-COUNT TO DTL-EXCEPTION-COUNT.
+           MOVE DECLINE-TOTAL-LINE TO PRINT-AREA.
+           MOVE 2 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+      *
+       9700-WRITE-ERROR-LOG-RECORD.
+      *
+           MOVE ERR-PARAGRAPH-NAME   TO ELR-PARAGRAPH-NAME.
+           MOVE ERR-FILE-STATUS      TO ELR-FILE-STATUS.
+           MOVE CUSTOMER-RECORD-COUNT TO ELR-RECORD-COUNT.
+           WRITE ERROR-LOG-RECORD.
+           IF ERRORLOG-STATUS NOT = "00"
+               DISPLAY "9700-WRITE-ERROR-LOG-RECORD WRITE ERRORLOG "
+                   "FILE STATUS = " ERRORLOG-STATUS
+                   " FOR " ERR-PARAGRAPH-NAME
+           END-IF.
